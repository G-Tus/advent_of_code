@@ -5,38 +5,406 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE
-           ASSIGN TO "../input.txt"
+           ASSIGN TO DYNAMIC WS-INPUT-PATH
            ORGANIZATION IS SEQUENTIAL
            FILE STATUS IS FILE-STATUS.
 
+           SELECT MOVEMENT-LOG-FILE
+           ASSIGN TO "../movement_log.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS MOVEMENT-LOG-STATUS.
+
+           SELECT CHECKPOINT-FILE
+           ASSIGN TO DYNAMIC WS-CHECKPOINT-PATH
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS CHECKPOINT-STATUS.
+
+           SELECT RESULT-FILE
+           ASSIGN TO "../day01_result.txt"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS RESULT-STATUS.
+
+           SELECT CONTROL-FILE
+           ASSIGN TO DYNAMIC WS-CONTROL-PATH
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS CONTROL-STATUS.
+
+           SELECT FILE-LIST-FILE
+           ASSIGN TO DYNAMIC WS-FILE-LIST-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FILE-LIST-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
        01  INPUT-CHAR  PIC X.
 
+       FD  MOVEMENT-LOG-FILE.
+       01  MOVEMENT-LOG-RECORD.
+           05 ML-FILE          PIC X(40).
+           05 FILLER           PIC X VALUE SPACE.
+           05 ML-STEPS         PIC Z(7)9.
+           05 FILLER           PIC X VALUE SPACE.
+           05 ML-INSTRUCTION   PIC X.
+           05 FILLER           PIC X VALUE SPACE.
+           05 ML-FLOOR         PIC -(7)9.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CK-STEPS         PIC 9(8).
+           05 CK-FLOOR         PIC S9(8).
+           05 CK-LOCATION      PIC 9(8).
+           05 CK-INVALID-COUNT PIC 9(8).
+
+       FD  RESULT-FILE.
+       01  RESULT-RECORD.
+           05 RS-FLOOR         PIC -(7)9.
+           05 FILLER           PIC X VALUE SPACE.
+           05 RS-STEPS         PIC 9(8).
+           05 FILLER           PIC X VALUE SPACE.
+           05 RS-LOCATION      PIC 9(8).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05 CT-EXPECTED-TOTAL PIC 9(8).
+
+       FD  FILE-LIST-FILE.
+       01  FILE-LIST-RECORD  PIC X(256).
+
        WORKING-STORAGE SECTION.
+       01 WS-DEFAULT-INPUT-PATH PIC X(256) VALUE "../input.txt".
+       01 WS-INPUT-PATH PIC X(256) VALUE SPACES.
        01 FILE-STATUS PIC X(2).
-           88 FILE-OK  VALUE "00".
-           88 FILE-EOF VALUE "10".
+           88 FILE-OK             VALUE "00".
+           88 FILE-EOF            VALUE "10".
+           88 FILE-NOT-FOUND      VALUE "35".
+           88 FILE-PERM-DENIED    VALUE "37".
+           88 FILE-RECORD-MISMATCH VALUE "39".
+       01 MOVEMENT-LOG-STATUS PIC X(2).
+           88 MOVEMENT-LOG-OK VALUE "00".
        01 FLOOR PIC S9(8) VALUE 0.
            88 UNDERGROUND VALUES -99999999 THRU -1.
        01 STEPS PIC 9(8) VALUE 0.
        01 LOCATION PIC 9(8) VALUE 0.
            88 FIRST-TIME VALUE 0.
+       01 INVALID-CHAR-COUNT PIC 9(8) VALUE 0.
+       01 WS-BAD-CHAR-THRESHOLD PIC 9(8) VALUE 0.
+       01 WS-LOG-CHAR PIC X VALUE SPACE.
+       01 WS-ABORT-ON-BAD-CHARS PIC X VALUE "N".
+           88 ABORT-ON-BAD-CHARS-ENABLED VALUE "Y".
+       01 WS-ENV-VALUE PIC X(8) VALUE SPACES.
+       01 WS-PREV-UNDERGROUND PIC X VALUE "N".
+           88 PREV-WAS-UNDERGROUND VALUE "Y".
+       01 CROSSING-COUNT PIC 9(8) VALUE 0.
+       01 CROSSING-IDX PIC 9(4) VALUE 0.
+       01 CROSSING-TABLE.
+           05 CROSSING-ENTRY OCCURS 500 TIMES.
+               10 CROSSING-FILE PIC X(40).
+               10 CROSSING-STEPS PIC 9(8).
+               10 CROSSING-DIRECTION PIC X(8).
+       01 WS-DEFAULT-CKPT-PATH PIC X(256)
+           VALUE "../day01_checkpoint.txt".
+       01 WS-CHECKPOINT-PATH PIC X(256) VALUE SPACES.
+       01 CHECKPOINT-STATUS PIC X(2).
+           88 CHECKPOINT-OK VALUE "00".
+       01 WS-CHECKPOINT-FOUND PIC X VALUE "N".
+           88 CHECKPOINT-FOUND VALUE "Y".
+       01 CHECKPOINT-INTERVAL PIC 9(8) VALUE 1000.
+       01 RESULT-STATUS PIC X(2).
+           88 RESULT-OK VALUE "00".
+       01 WS-DEFAULT-CONTROL-PATH PIC X(256)
+           VALUE "../day01_control.txt".
+       01 WS-CONTROL-PATH PIC X(256) VALUE SPACES.
+       01 CONTROL-STATUS PIC X(2).
+           88 CONTROL-OK VALUE "00".
+       01 WS-EXPECTED-TOTAL PIC 9(8) VALUE 0.
+       01 WS-CONTROL-TOTAL-FOUND PIC X VALUE "N".
+           88 CONTROL-TOTAL-FOUND VALUE "Y".
+       01 WS-CONTROL-SUSPECT PIC X VALUE "N".
+           88 CONTROL-TOTAL-SUSPECT VALUE "Y".
+       01 WS-FILE-LIST-PATH PIC X(256) VALUE SPACES.
+       01 WS-MULTI-FILE-MODE PIC X VALUE "N".
+           88 MULTI-FILE-MODE VALUE "Y".
+       01 FILE-LIST-STATUS PIC X(2).
+           88 FILE-LIST-OK  VALUE "00".
+           88 FILE-LIST-EOF VALUE "10".
+       01 WS-FILE-COUNT PIC 9(4) VALUE 0.
+       01 GRAND-TOTAL-FLOOR PIC S9(8) VALUE 0.
+       01 GRAND-TOTAL-STEPS PIC 9(8) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN.
+           PERFORM RESOLVE-FILE-LIST-PATH
+           IF MULTI-FILE-MODE
+               PERFORM MULTI-FILE-RUN
+           ELSE
+               PERFORM SINGLE-FILE-RUN
+           END-IF
+           STOP RUN.
+
+       SINGLE-FILE-RUN.
+           PERFORM RESOLVE-INPUT-PATH
+           PERFORM RESOLVE-RUNTIME-OPTIONS
+           PERFORM RESOLVE-CHECKPOINT-PATH
+           PERFORM RESOLVE-CONTROL-PATH
+           PERFORM LOAD-CHECKPOINT
+           PERFORM LOAD-CONTROL-TOTAL
            PERFORM OPEN-FILE
+           PERFORM SKIP-TO-CHECKPOINT
            PERFORM READ-STEPS UNTIL FILE-EOF
            DISPLAY "Santa ends on floor: " FLOOR
            DISPLAY "Santa goes to the basement at step: " LOCATION
-           PERFORM CLOSE-FILE
-           STOP RUN.
+           DISPLAY "Invalid characters encountered: " INVALID-CHAR-COUNT
+           PERFORM DISPLAY-CROSSINGS
+           PERFORM VALIDATE-CONTROL-TOTAL
+           PERFORM CLEAR-CHECKPOINT
+           PERFORM CLOSE-FILE.
+
+       RESOLVE-FILE-LIST-PATH.
+           ACCEPT WS-FILE-LIST-PATH FROM ENVIRONMENT
+               "DAY01_MULTI_FILE_LIST"
+           ON EXCEPTION
+               MOVE SPACES TO WS-FILE-LIST-PATH
+           END-ACCEPT
+           IF WS-FILE-LIST-PATH NOT = SPACES
+               MOVE "Y" TO WS-MULTI-FILE-MODE
+           END-IF.
+
+       MULTI-FILE-RUN.
+           PERFORM RESOLVE-RUNTIME-OPTIONS
+           PERFORM RESOLVE-CONTROL-PATH
+           PERFORM LOAD-CONTROL-TOTAL
+           OPEN INPUT FILE-LIST-FILE
+           IF NOT FILE-LIST-OK
+               DISPLAY "Error opening file list. Status: "
+                   FILE-LIST-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM OPEN-MOVEMENT-LOG
+           PERFORM PROCESS-FILE-LIST-ENTRY UNTIL FILE-LIST-EOF
+           CLOSE FILE-LIST-FILE
+           DISPLAY "Files processed: " WS-FILE-COUNT
+           DISPLAY "Grand total floor across all files: "
+               GRAND-TOTAL-FLOOR
+           DISPLAY "Invalid characters encountered: " INVALID-CHAR-COUNT
+           PERFORM DISPLAY-CROSSINGS
+           MOVE GRAND-TOTAL-FLOOR TO FLOOR
+           MOVE GRAND-TOTAL-STEPS TO STEPS
+           PERFORM VALIDATE-CONTROL-TOTAL
+           PERFORM WRITE-RESULT-RECORD
+           CLOSE MOVEMENT-LOG-FILE.
+
+       PROCESS-FILE-LIST-ENTRY.
+           READ FILE-LIST-FILE
+               NOT AT END
+                   PERFORM PROCESS-ONE-LISTED-FILE
+           END-READ.
+
+       PROCESS-ONE-LISTED-FILE.
+           MOVE FUNCTION TRIM(FILE-LIST-RECORD) TO WS-INPUT-PATH
+           IF WS-INPUT-PATH NOT = SPACES
+               MOVE 0 TO FLOOR
+               MOVE 0 TO STEPS
+               MOVE 0 TO LOCATION
+               MOVE "N" TO WS-PREV-UNDERGROUND
+               OPEN INPUT INPUT-FILE
+               IF FILE-OK
+                   PERFORM READ-STEPS UNTIL FILE-EOF
+                   CLOSE INPUT-FILE
+                   ADD 1 TO WS-FILE-COUNT
+                   ADD FLOOR TO GRAND-TOTAL-FLOOR
+                   ADD STEPS TO GRAND-TOTAL-STEPS
+                   DISPLAY "File: " WS-INPUT-PATH
+                   DISPLAY "  Floor: " FLOOR
+                   DISPLAY "  Basement entry step: " LOCATION
+               ELSE
+                   DISPLAY "Skipping " WS-INPUT-PATH
+                       " - status " FILE-STATUS
+               END-IF
+           END-IF.
+
+       RESOLVE-INPUT-PATH.
+           ACCEPT WS-INPUT-PATH FROM ENVIRONMENT "DAY01_INPUT_FILE"
+           ON EXCEPTION
+               MOVE SPACES TO WS-INPUT-PATH
+           END-ACCEPT
+           IF WS-INPUT-PATH = SPACES
+               MOVE WS-DEFAULT-INPUT-PATH TO WS-INPUT-PATH
+           END-IF.
+
+       RESOLVE-RUNTIME-OPTIONS.
+           MOVE SPACES TO WS-ENV-VALUE
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "DAY01_BAD_CHAR_MAX"
+           ON EXCEPTION
+               MOVE SPACES TO WS-ENV-VALUE
+           END-ACCEPT
+           IF FUNCTION TRIM(WS-ENV-VALUE) IS NUMERIC
+               MOVE FUNCTION TRIM(WS-ENV-VALUE) TO WS-BAD-CHAR-THRESHOLD
+           END-IF.
+
+           MOVE SPACES TO WS-ENV-VALUE
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "DAY01_ABORT_BAD_CHAR"
+           ON EXCEPTION
+               MOVE SPACES TO WS-ENV-VALUE
+           END-ACCEPT
+           IF WS-ENV-VALUE (1:1) = "Y" OR WS-ENV-VALUE (1:1) = "y"
+               MOVE "Y" TO WS-ABORT-ON-BAD-CHARS
+           END-IF.
+
+       RESOLVE-CHECKPOINT-PATH.
+           ACCEPT WS-CHECKPOINT-PATH FROM ENVIRONMENT "DAY01_CKPT_FILE"
+           ON EXCEPTION
+               MOVE SPACES TO WS-CHECKPOINT-PATH
+           END-ACCEPT
+           IF WS-CHECKPOINT-PATH = SPACES
+               MOVE WS-DEFAULT-CKPT-PATH TO WS-CHECKPOINT-PATH
+           END-IF.
+
+           MOVE SPACES TO WS-ENV-VALUE
+           ACCEPT WS-ENV-VALUE FROM ENVIRONMENT "DAY01_CKPT_EVERY"
+           ON EXCEPTION
+               MOVE SPACES TO WS-ENV-VALUE
+           END-ACCEPT
+           IF FUNCTION TRIM(WS-ENV-VALUE) IS NUMERIC
+               AND FUNCTION TRIM(WS-ENV-VALUE) > 0
+               MOVE FUNCTION TRIM(WS-ENV-VALUE) TO CHECKPOINT-INTERVAL
+           END-IF.
+
+       RESOLVE-CONTROL-PATH.
+           ACCEPT WS-CONTROL-PATH FROM ENVIRONMENT "DAY01_CONTROL_FILE"
+           ON EXCEPTION
+               MOVE SPACES TO WS-CONTROL-PATH
+           END-ACCEPT
+           IF WS-CONTROL-PATH = SPACES
+               MOVE WS-DEFAULT-CONTROL-PATH TO WS-CONTROL-PATH
+           END-IF.
+
+       LOAD-CONTROL-TOTAL.
+           OPEN INPUT CONTROL-FILE
+           IF CONTROL-OK
+               READ CONTROL-FILE
+                   NOT AT END
+                       MOVE CT-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL
+                       MOVE "Y" TO WS-CONTROL-TOTAL-FOUND
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+
+       VALIDATE-CONTROL-TOTAL.
+           IF CONTROL-TOTAL-FOUND
+               IF WS-EXPECTED-TOTAL = STEPS
+                   DISPLAY "Control total reconciled: " STEPS
+                       " characters"
+               ELSE
+                   MOVE "Y" TO WS-CONTROL-SUSPECT
+                   DISPLAY "WARNING: control total mismatch - expected "
+                       WS-EXPECTED-TOTAL " actual " STEPS
+                   DISPLAY "Run flagged as suspect"
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-OK
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CK-STEPS TO STEPS
+                       MOVE CK-FLOOR TO FLOOR
+                       MOVE CK-LOCATION TO LOCATION
+                       MOVE CK-INVALID-COUNT TO INVALID-CHAR-COUNT
+                       MOVE "Y" TO WS-CHECKPOINT-FOUND
+                       IF UNDERGROUND
+                           MOVE "Y" TO WS-PREV-UNDERGROUND
+                       ELSE
+                           MOVE "N" TO WS-PREV-UNDERGROUND
+                       END-IF
+                       DISPLAY "Resuming from checkpoint at step "
+                           STEPS
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SKIP-TO-CHECKPOINT.
+           IF CHECKPOINT-FOUND AND STEPS > 0
+               PERFORM STEPS TIMES
+                   READ INPUT-FILE
+                       AT END
+                           EXIT PERFORM
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT CHECKPOINT-OK
+               DISPLAY "Error opening checkpoint for write. Status: "
+                   CHECKPOINT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE STEPS TO CK-STEPS
+           MOVE FLOOR TO CK-FLOOR
+           MOVE LOCATION TO CK-LOCATION
+           MOVE INVALID-CHAR-COUNT TO CK-INVALID-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           CLOSE MOVEMENT-LOG-FILE
+           OPEN EXTEND MOVEMENT-LOG-FILE
+           IF NOT MOVEMENT-LOG-OK
+               DISPLAY "Error reopening movement log. Status: "
+                   MOVEMENT-LOG-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           DISPLAY "Checkpoint written at step " STEPS.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT CHECKPOINT-OK
+               DISPLAY "Error opening checkpoint to clear. Status: "
+                   CHECKPOINT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE CHECKPOINT-FILE.
 
        OPEN-FILE.
            OPEN INPUT INPUT-FILE
            IF NOT FILE-OK
-               DISPLAY "Error opening file. Status: " FILE-STATUS
+               EVALUATE TRUE
+                   WHEN FILE-NOT-FOUND
+                       DISPLAY "Error opening file: not found - "
+                           WS-INPUT-PATH
+                       MOVE 8 TO RETURN-CODE
+                   WHEN FILE-PERM-DENIED
+                       DISPLAY "Error opening file: permission denied "
+                           "- " WS-INPUT-PATH
+                       MOVE 12 TO RETURN-CODE
+                   WHEN FILE-RECORD-MISMATCH
+                       DISPLAY "Error opening file: record format "
+                           "mismatch - " WS-INPUT-PATH
+                       MOVE 20 TO RETURN-CODE
+                   WHEN OTHER
+                       DISPLAY "Error opening file. Status: "
+                           FILE-STATUS
+                       MOVE 16 TO RETURN-CODE
+               END-EVALUATE
+               STOP RUN
+           END-IF.
+
+           PERFORM OPEN-MOVEMENT-LOG.
+
+       OPEN-MOVEMENT-LOG.
+           IF CHECKPOINT-FOUND
+               OPEN EXTEND MOVEMENT-LOG-FILE
+           ELSE
+               OPEN OUTPUT MOVEMENT-LOG-FILE
+           END-IF
+           IF NOT MOVEMENT-LOG-OK
+               DISPLAY "Error opening movement log. Status: "
+                   MOVEMENT-LOG-STATUS
                STOP RUN
            END-IF.
 
@@ -54,11 +422,114 @@
                    ADD 1 TO FLOOR
                WHEN ")"
                    SUBTRACT 1 FROM FLOOR
+               WHEN OTHER
+                   ADD 1 TO INVALID-CHAR-COUNT
+                   DISPLAY "Invalid character at step " STEPS
+                       ": [" INPUT-CHAR "]"
            END-EVALUATE.
 
            IF UNDERGROUND AND FIRST-TIME
                MOVE STEPS TO LOCATION
            END-IF.
 
+           IF UNDERGROUND AND NOT PREV-WAS-UNDERGROUND
+               PERFORM RECORD-CROSSING
+               IF CROSSING-IDX > 0
+                   MOVE "ENTERING" TO CROSSING-DIRECTION (CROSSING-IDX)
+               END-IF
+               MOVE "Y" TO WS-PREV-UNDERGROUND
+           ELSE
+               IF NOT UNDERGROUND AND PREV-WAS-UNDERGROUND
+                   PERFORM RECORD-CROSSING
+                   IF CROSSING-IDX > 0
+                       MOVE "LEAVING"
+                           TO CROSSING-DIRECTION (CROSSING-IDX)
+                   END-IF
+                   MOVE "N" TO WS-PREV-UNDERGROUND
+               END-IF
+           END-IF.
+
+           MOVE INPUT-CHAR TO WS-LOG-CHAR
+           IF WS-LOG-CHAR < " " OR WS-LOG-CHAR > "~"
+               MOVE "?" TO WS-LOG-CHAR
+           END-IF.
+
+           MOVE SPACES TO MOVEMENT-LOG-RECORD
+           MOVE WS-INPUT-PATH TO ML-FILE
+           MOVE STEPS TO ML-STEPS
+           MOVE WS-LOG-CHAR TO ML-INSTRUCTION
+           MOVE FLOOR TO ML-FLOOR
+           WRITE MOVEMENT-LOG-RECORD.
+
+           IF NOT MULTI-FILE-MODE
+               AND FUNCTION MOD (STEPS, CHECKPOINT-INTERVAL) = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+           IF INPUT-CHAR NOT = "(" AND INPUT-CHAR NOT = ")"
+               PERFORM CHECK-BAD-CHAR-ABORT
+           END-IF.
+
+       CHECK-BAD-CHAR-ABORT.
+           IF ABORT-ON-BAD-CHARS-ENABLED
+               AND (WS-BAD-CHAR-THRESHOLD = 0
+                   OR INVALID-CHAR-COUNT > WS-BAD-CHAR-THRESHOLD)
+               DISPLAY "Aborting: invalid character threshold "
+                   "exceeded (" INVALID-CHAR-COUNT ")"
+               IF MULTI-FILE-MODE
+                   ADD FLOOR TO GRAND-TOTAL-FLOOR
+                   ADD STEPS TO GRAND-TOTAL-STEPS
+                   MOVE GRAND-TOTAL-FLOOR TO FLOOR
+                   MOVE GRAND-TOTAL-STEPS TO STEPS
+                   CLOSE FILE-LIST-FILE
+               END-IF
+               PERFORM CLOSE-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       RECORD-CROSSING.
+           ADD 1 TO CROSSING-COUNT
+           IF CROSSING-COUNT <= 500
+               MOVE CROSSING-COUNT TO CROSSING-IDX
+               MOVE WS-INPUT-PATH TO CROSSING-FILE (CROSSING-IDX)
+               MOVE STEPS TO CROSSING-STEPS (CROSSING-IDX)
+           ELSE
+               MOVE 0 TO CROSSING-IDX
+           END-IF.
+
+       DISPLAY-CROSSINGS.
+           DISPLAY "Basement crossings: " CROSSING-COUNT
+           IF CHECKPOINT-FOUND
+               DISPLAY "  (resumed run: crossings before the resume "
+                   "point are not included)"
+           END-IF
+           PERFORM VARYING CROSSING-IDX FROM 1 BY 1
+               UNTIL CROSSING-IDX > CROSSING-COUNT
+               OR CROSSING-IDX > 500
+               DISPLAY "  " CROSSING-FILE (CROSSING-IDX)
+                   " step " CROSSING-STEPS (CROSSING-IDX)
+                   ": " CROSSING-DIRECTION (CROSSING-IDX)
+           END-PERFORM
+           IF CROSSING-COUNT > 500
+               DISPLAY "  (crossing detail truncated after 500 entries)"
+           END-IF.
+
+       WRITE-RESULT-RECORD.
+           OPEN OUTPUT RESULT-FILE
+           IF RESULT-OK
+               MOVE SPACES TO RESULT-RECORD
+               MOVE FLOOR TO RS-FLOOR
+               MOVE STEPS TO RS-STEPS
+               MOVE LOCATION TO RS-LOCATION
+               WRITE RESULT-RECORD
+               CLOSE RESULT-FILE
+           ELSE
+               DISPLAY "Error opening result file. Status: "
+                   RESULT-STATUS
+           END-IF.
+
        CLOSE-FILE.
+           PERFORM WRITE-RESULT-RECORD
            CLOSE INPUT-FILE.
+           CLOSE MOVEMENT-LOG-FILE.
