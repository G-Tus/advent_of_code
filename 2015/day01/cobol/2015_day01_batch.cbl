@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AoC_2015_day01_batch.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE-LIST-FILE
+           ASSIGN TO DYNAMIC WS-FILE-LIST-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FILE-LIST-STATUS.
+
+           SELECT DAY-INPUT-FILE
+           ASSIGN TO DYNAMIC WS-DAY-INPUT-PATH
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS DAY-FILE-STATUS.
+
+           SELECT SUMMARY-REPORT-FILE
+           ASSIGN TO "../day01_batch_summary.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SUMMARY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILE-LIST-FILE.
+       01  FILE-LIST-RECORD  PIC X(256).
+
+       FD  DAY-INPUT-FILE.
+       01  DAY-INPUT-CHAR  PIC X.
+
+       FD  SUMMARY-REPORT-FILE.
+       01  SUMMARY-REPORT-RECORD  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-DEFAULT-FILE-LIST-PATH PIC X(256)
+           VALUE "../day01_files.txt".
+       01 WS-FILE-LIST-PATH PIC X(256) VALUE SPACES.
+       01 WS-DAY-INPUT-PATH PIC X(256) VALUE SPACES.
+       01 FILE-LIST-STATUS PIC X(2).
+           88 FILE-LIST-OK  VALUE "00".
+           88 FILE-LIST-EOF VALUE "10".
+       01 DAY-FILE-STATUS PIC X(2).
+           88 DAY-FILE-OK  VALUE "00".
+           88 DAY-FILE-EOF VALUE "10".
+       01 SUMMARY-STATUS PIC X(2).
+           88 SUMMARY-OK VALUE "00".
+       01 FLOOR PIC S9(8) VALUE 0.
+           88 UNDERGROUND VALUES -99999999 THRU -1.
+       01 STEPS PIC 9(8) VALUE 0.
+       01 LOCATION PIC 9(8) VALUE 0.
+           88 FIRST-TIME VALUE 0.
+       01 DAY-COUNT PIC 9(4) VALUE 0.
+       01 INVALID-CHAR-COUNT PIC 9(8) VALUE 0.
+       01 WS-RESULT-LINE.
+           05 WS-RESULT-FILE    PIC X(40).
+           05 FILLER            PIC X VALUE SPACE.
+           05 WS-RESULT-FLOOR   PIC -(7)9.
+           05 FILLER            PIC X VALUE SPACE.
+           05 WS-RESULT-LOCATION PIC Z(7)9.
+           05 FILLER            PIC X VALUE SPACE.
+           05 WS-RESULT-INVALID PIC Z(7)9.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM RESOLVE-FILE-LIST-PATH
+           PERFORM OPEN-FILES
+           PERFORM WRITE-REPORT-HEADER
+           PERFORM PROCESS-FILE-LIST UNTIL FILE-LIST-EOF
+           DISPLAY "Days processed: " DAY-COUNT
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       RESOLVE-FILE-LIST-PATH.
+           ACCEPT WS-FILE-LIST-PATH FROM ENVIRONMENT "DAY01_FILE_LIST"
+           ON EXCEPTION
+               MOVE SPACES TO WS-FILE-LIST-PATH
+           END-ACCEPT
+           IF WS-FILE-LIST-PATH = SPACES
+               MOVE WS-DEFAULT-FILE-LIST-PATH TO WS-FILE-LIST-PATH
+           END-IF.
+
+       OPEN-FILES.
+           OPEN INPUT FILE-LIST-FILE
+           IF NOT FILE-LIST-OK
+               DISPLAY "Error opening file list. Status: "
+                   FILE-LIST-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT SUMMARY-REPORT-FILE
+           IF NOT SUMMARY-OK
+               DISPLAY "Error opening summary report. Status: "
+                   SUMMARY-STATUS
+               STOP RUN
+           END-IF.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO SUMMARY-REPORT-RECORD
+           STRING "FILE" DELIMITED BY SIZE
+               "                                     FLOOR   BASEMENT"
+                   DELIMITED BY SIZE
+               "   INVALID" DELIMITED BY SIZE
+               INTO SUMMARY-REPORT-RECORD
+           END-STRING
+           WRITE SUMMARY-REPORT-RECORD
+           DISPLAY SUMMARY-REPORT-RECORD.
+
+       PROCESS-FILE-LIST.
+           READ FILE-LIST-FILE
+               NOT AT END
+                   PERFORM PROCESS-ONE-DAY
+           END-READ.
+
+       PROCESS-ONE-DAY.
+           MOVE FUNCTION TRIM(FILE-LIST-RECORD) TO WS-DAY-INPUT-PATH
+           IF WS-DAY-INPUT-PATH NOT = SPACES
+               MOVE 0 TO FLOOR
+               MOVE 0 TO STEPS
+               MOVE 0 TO LOCATION
+               MOVE 0 TO INVALID-CHAR-COUNT
+               OPEN INPUT DAY-INPUT-FILE
+               IF DAY-FILE-OK
+                   PERFORM WALK-DAY-FILE UNTIL DAY-FILE-EOF
+                   CLOSE DAY-INPUT-FILE
+                   ADD 1 TO DAY-COUNT
+                   PERFORM WRITE-DAY-RESULT
+               ELSE
+                   DISPLAY "Skipping " WS-DAY-INPUT-PATH
+                       " - status " DAY-FILE-STATUS
+               END-IF
+           END-IF.
+
+       WALK-DAY-FILE.
+           READ DAY-INPUT-FILE
+               NOT AT END
+                   ADD 1 TO STEPS
+                   EVALUATE DAY-INPUT-CHAR
+                       WHEN "("
+                           ADD 1 TO FLOOR
+                       WHEN ")"
+                           SUBTRACT 1 FROM FLOOR
+                       WHEN OTHER
+                           ADD 1 TO INVALID-CHAR-COUNT
+                   END-EVALUATE
+                   IF UNDERGROUND AND FIRST-TIME
+                       MOVE STEPS TO LOCATION
+                   END-IF
+           END-READ.
+
+       WRITE-DAY-RESULT.
+           MOVE SPACES TO WS-RESULT-LINE
+           MOVE WS-DAY-INPUT-PATH TO WS-RESULT-FILE
+           MOVE FLOOR TO WS-RESULT-FLOOR
+           MOVE LOCATION TO WS-RESULT-LOCATION
+           MOVE INVALID-CHAR-COUNT TO WS-RESULT-INVALID
+           MOVE WS-RESULT-LINE TO SUMMARY-REPORT-RECORD
+           WRITE SUMMARY-REPORT-RECORD
+           DISPLAY WS-RESULT-LINE.
+
+       CLOSE-FILES.
+           CLOSE FILE-LIST-FILE.
+           CLOSE SUMMARY-REPORT-FILE.
